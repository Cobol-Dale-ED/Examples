@@ -0,0 +1,10 @@
+      * Customer/account record, wired in via REPLACING WS-ABC1 BY
+      * the caller's chosen 01-level name (e.g. WS-COPY1 in PLAYING).
+       01 WS-ABC1.
+           05 WS-ABC1-ACCOUNT-NUMBER PIC 9(8) VALUE ZEROS.
+           05 WS-ABC1-CUSTOMER-NAME PIC X(25) VALUE SPACES.
+           05 WS-ABC1-BALANCE PIC S9(7)V99 VALUE ZEROS.
+           05 WS-ABC1-STATUS PIC X VALUE 'A'.
+               88 WS-ABC1-ACTIVE VALUE 'A'.
+               88 WS-ABC1-CLOSED VALUE 'C'.
+               88 WS-ABC1-SUSPENDED VALUE 'S'.
