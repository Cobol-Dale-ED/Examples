@@ -1,62 +1,377 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PLAYING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-MASTER-STATUS.
+
+           SELECT STUDENT-TRANS ASSIGN TO 'STUTRANS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-TRANS-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO 'RUNLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUN-LOG-STATUS.
+
+           SELECT PRINT-LINE ASSIGN TO 'PRTLINE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-LINE-STATUS.
+
+           SELECT RESTART-CONTROL ASSIGN TO 'RESTCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-CONTROL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+       01 SM-STUDENT-RECORD.
+           05 SM-STUDENT-ID PIC X(6).
+           05 SM-STUDENT-NAME PIC X(25).
+
+       FD STUDENT-TRANS.
+       01 ST-TRANS-RECORD.
+           05 ST-STUDENT-ID PIC X(6).
+
+       FD RUN-LOG.
+       01 RL-LOG-RECORD.
+           05 RL-RUN-DATE PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 RL-SECTION PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 RL-DETAIL PIC X(40).
+
+       FD PRINT-LINE.
+       01 PRINT-REC PIC X(80).
+
+       FD RESTART-CONTROL.
+       01 RC-CONTROL-RECORD.
+           05 RC-LAST-STUDENT-ID PIC X(6).
+           05 RC-RECORD-COUNT PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
-       01 WS-DESCRIPTION.
-      *	Notice No Pic Value	And Not Indented, It Works But Bad Style	
+       01 WS-DATE-BREAKDOWN.
+      *	Notice No Pic Value	And Not Indented, It Works But Bad Style
        05 WS-DATE1 VALUE '20140831'.
        10 WS-YEAR PIC X(4).
        10 WS-MONTH PIC X(2).
        10 WS-DATE PIC X(2).
-      * You Can Redefine Varriables		
+      * You Can Redefine Varriables
        05 WS-DATE2 REDEFINES WS-DATE1 PIC 9(8).
 
+       01 WS-DATE-VALID-FLAG PIC X.
+           88 WS-DATE-IS-VALID VALUE 'Y'.
+           88 WS-DATE-IS-INVALID VALUE 'N'.
 
+
+       01 WS-STUDENT-ID PIC X(6).
        01 WS-STUDENT-NAME PIC X(25).
-       01 WS-DATE4 PIC X(10).
 
-      * Much More Readable Format	
+      * Run-date stamp, carried on every report/record this program's
+      * successors produce so output can be tied back to the run that
+      * created it.
+       01 WS-RUN-DATE-CCYYMMDD PIC 9(8).
+       01 WS-RUN-DATE-PARTS REDEFINES WS-RUN-DATE-CCYYMMDD.
+           05 WS-RUN-DATE-CC PIC 9(4).
+           05 WS-RUN-DATE-MM PIC 9(2).
+           05 WS-RUN-DATE-DD PIC 9(2).
+       01 WS-RUN-DATE-DISPLAY PIC X(10).
+
+       01 WS-STUDENT-MASTER-STATUS PIC X(2).
+           88 WS-STUDENT-MASTER-OK VALUE '00'.
+           88 WS-STUDENT-MASTER-NOTFND VALUE '23'.
+
+       01 WS-STUDENT-TRANS-STATUS PIC X(2).
+           88 WS-STUDENT-TRANS-OK VALUE '00'.
+           88 WS-STUDENT-TRANS-EOF VALUE '10'.
+
+       01 WS-STUDENT-FOUND-FLAG PIC X.
+           88 WS-STUDENT-FOUND VALUE 'Y'.
+           88 WS-STUDENT-NOT-FOUND VALUE 'N'.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-END-OF-STUDENT-TRANS VALUE 'Y'.
+
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZEROS.
+
+      * Restart/checkpoint support for the STUDENT-TRANS batch pass.
+       01 WS-RESTART-CONTROL-STATUS PIC X(2).
+           88 WS-RESTART-CONTROL-OK VALUE '00'.
+
+       01 WS-RESTART-PARM PIC X(1) VALUE SPACE.
+       01 WS-RESTART-FLAG PIC X VALUE 'N'.
+           88 WS-RESTART-REQUESTED VALUE 'Y'.
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-LAST-CHECKPOINT-ID PIC X(6) VALUE SPACES.
+
+       01 WS-CHECKPOINT-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-CHECKPOINT-FOUND VALUE 'Y'.
+
+       01 WS-RUN-LOG-STATUS PIC X(2).
+           88 WS-RUN-LOG-OK VALUE '00'.
+
+       01 WS-LOG-SECTION PIC X(20).
+       01 WS-LOG-DETAIL PIC X(40).
+
+      * Much More Readable Format
+      * Payroll-style record: hours/rate pair and a status-code pair,
+      * with WS-RENAME still spanning the two groups.
        01 WS-DESCRIPTION.
            05 WS-NUM.
                10 WS-NUM1 PIC 9(2) VALUE 20.
+      * WS-NUM1 = Hours Worked, WS-NUM2 = Hourly Rate
                10 WS-NUM2 PIC 9(2) VALUE 56.
            05 WS-CHAR.
+      * WS-CHAR1/WS-CHAR2 = Pay-Period Status Codes
                10 WS-CHAR1 PIC X(2) VALUE 'AA'.
                10 WS-CHAR2 PIC X(2) VALUE 'BB'.
            66 WS-RENAME RENAMES WS-NUM2 THRU WS-CHAR2.
 
+       01 WS-TOTAL PIC 9(4).
+
+       01 WS-PRINT-LINE-STATUS PIC X(2).
+           88 WS-PRINT-LINE-OK VALUE '00'.
+
+      * Report version of WS-NUM1/WS-NUM2, edited for presentation.
+      * Run-date stamp is carried on both the header and footer lines.
+       01 WS-REPORT-HEADER.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE 'PAYROLL DEMO REPORT'.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 WS-RPT-HDR-RUN-DATE PIC X(10).
+
+       01 WS-REPORT-COLUMN-HEADING.
+           05 FILLER PIC X(10) VALUE 'HOURS'.
+           05 FILLER PIC X(10) VALUE 'RATE'.
+           05 FILLER PIC X(10) VALUE 'TOTAL'.
+
+       01 WS-REPORT-DETAIL-LINE.
+           05 WS-RPT-HOURS PIC ZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 WS-RPT-RATE PIC ZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 WS-RPT-TOTAL PIC ZZZ9.
+
+       01 WS-REPORT-FOOTER.
+           05 FILLER PIC X(21) VALUE '*** END OF REPORT ***'.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-RPT-FTR-RUN-DATE PIC X(10).
+
       *	COPY ABC.cpy.
        COPY ABC.cpy REPLACING WS-ABC1 BY WS-COPY1.
 
        PROCEDURE DIVISION.
+       PERFORM BUILD-RUN-DATE-STAMP.
+       OPEN OUTPUT RUN-LOG.
+       IF NOT WS-RUN-LOG-OK
+           DISPLAY 'ERROR OPENING RUN-LOG, STATUS = ' WS-RUN-LOG-STATUS
+           STOP RUN
+       END-IF.
+
        DISPLAY ' '
        DISPLAY 'This Shows A Field Being Redefined'
        DISPLAY "WS-DATE1 : "WS-DATE1.
        DISPLAY "WS-DATE2 : "WS-DATE2.
 
+       CALL 'DATEVAL' USING WS-DATE1 WS-DATE-VALID-FLAG
+       END-CALL
+       IF WS-DATE-IS-VALID
+           DISPLAY "WS-DATE1 Is A Valid Calendar Date"
+           MOVE 'VALID' TO WS-LOG-DETAIL
+       ELSE
+           DISPLAY "WS-DATE1 Is Not A Valid Calendar Date"
+           MOVE 'INVALID' TO WS-LOG-DETAIL
+       END-IF
+       MOVE 'REDEFINE DEMO' TO WS-LOG-SECTION
+       PERFORM WRITE-RUN-LOG-RECORD.
+
        DISPLAY ' '
 
-       DISPLAY 'Enter a name: ' WITH NO ADVANCING
-       ACCEPT WS-STUDENT-NAME.
-       ACCEPT WS-DATE4 FROM DATE.
+       DISPLAY 'This Shows The Run-Date Stamp Carried On This Run''s
+      -        'Output'.
+       DISPLAY "Run Date : " WS-RUN-DATE-DISPLAY.
+       MOVE 'RUN DATE STAMP' TO WS-LOG-SECTION
+       MOVE WS-RUN-DATE-DISPLAY TO WS-LOG-DETAIL
+       PERFORM WRITE-RUN-LOG-RECORD.
+
        DISPLAY ' '
-       DISPLAY "The name entered: " WS-STUDENT-NAME.
+       DISPLAY 'Processing Student Transactions In Batch'
+       ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+       IF WS-RESTART-PARM = 'R' OR WS-RESTART-PARM = 'r'
+           SET WS-RESTART-REQUESTED TO TRUE
+       END-IF
+
+       OPEN INPUT STUDENT-TRANS
+       IF NOT WS-STUDENT-TRANS-OK
+           DISPLAY 'ERROR OPENING STUDENT-TRANS, STATUS = '
+               WS-STUDENT-TRANS-STATUS
+           STOP RUN
+       END-IF
+       OPEN INPUT STUDENT-MASTER
+       IF NOT WS-STUDENT-MASTER-OK
+           DISPLAY 'ERROR OPENING STUDENT-MASTER, STATUS = '
+               WS-STUDENT-MASTER-STATUS
+           STOP RUN
+       END-IF
+       IF WS-RESTART-REQUESTED
+           PERFORM SKIP-TO-RESTART-POINT
+       END-IF
+       PERFORM UNTIL WS-END-OF-STUDENT-TRANS
+           READ STUDENT-TRANS
+               AT END
+                   SET WS-END-OF-STUDENT-TRANS TO TRUE
+               NOT AT END
+                   PERFORM PROCESS-STUDENT-TRANSACTION
+           END-READ
+       END-PERFORM
+       CLOSE STUDENT-TRANS
+       CLOSE STUDENT-MASTER
        DISPLAY ' '
-       DISPLAY 'This Shows A Date Accepted From The System, Not Sure Of
-      -        'The Format'.
-       DISPLAY "Date : " WS-DATE4.
+       DISPLAY "Student Transactions Processed : " WS-RECORD-COUNT.
+
+       COMPUTE WS-TOTAL = WS-NUM1 * WS-NUM2
 
        DISPLAY ' '
-       DISPLAY 'This Shows A Renamed Field, Never Used This'
-       DISPLAY "WS-RENAME : " WS-RENAME.
+       DISPLAY 'This Shows A Renamed Field Spanning The Hours/Rate And
+      -        'Status Groups'
+       DISPLAY "WS-RENAME : " WS-RENAME
+       DISPLAY "WS-TOTAL (Hours * Rate) : " WS-TOTAL.
+       MOVE 'RENAME DEMO' TO WS-LOG-SECTION
+       MOVE WS-RENAME TO WS-LOG-DETAIL
+       PERFORM WRITE-RUN-LOG-RECORD.
+
+       PERFORM WRITE-PAYROLL-REPORT.
+       MOVE 'PAYROLL REPORT' TO WS-LOG-SECTION
+       MOVE 'PRINT-LINE REPORT WRITTEN' TO WS-LOG-DETAIL
+       PERFORM WRITE-RUN-LOG-RECORD.
 
        DISPLAY ' '
 
        DISPLAY 'This Shows The Content Of The ABC Copybook'
 
-       DISPLAY WS-ABC.
+       DISPLAY WS-COPY1.
        DISPLAY ' '.
+       MOVE 'ABC COPYBOOK DEMO' TO WS-LOG-SECTION
+       STRING WS-ABC1-ACCOUNT-NUMBER ' '
+              WS-ABC1-CUSTOMER-NAME  ' '
+              WS-ABC1-STATUS
+              DELIMITED BY SIZE INTO WS-LOG-DETAIL
+       END-STRING
+       PERFORM WRITE-RUN-LOG-RECORD.
 
+       CLOSE RUN-LOG.
        STOP RUN.
 
+       PROCESS-STUDENT-TRANSACTION.
+           MOVE ST-STUDENT-ID TO WS-STUDENT-ID
+           PERFORM LOOKUP-STUDENT-MASTER
+           MOVE 'NAME LOOKUP' TO WS-LOG-SECTION
+           IF WS-STUDENT-FOUND
+               DISPLAY "Student " WS-STUDENT-ID ": " WS-STUDENT-NAME
+               STRING 'FOUND ' WS-STUDENT-ID ' ' WS-STUDENT-NAME
+                   DELIMITED BY SIZE INTO WS-LOG-DETAIL
+           ELSE
+               DISPLAY "ID NOT FOUND: " WS-STUDENT-ID
+               STRING 'ID NOT FOUND ' WS-STUDENT-ID
+                   DELIMITED BY SIZE INTO WS-LOG-DETAIL
+           END-IF
+           PERFORM WRITE-RUN-LOG-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           IF FUNCTION MOD (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       LOOKUP-STUDENT-MASTER.
+           SET WS-STUDENT-NOT-FOUND TO TRUE
+           MOVE WS-STUDENT-ID TO SM-STUDENT-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   SET WS-STUDENT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-STUDENT-FOUND TO TRUE
+                   MOVE SM-STUDENT-NAME TO WS-STUDENT-NAME
+           END-READ.
+
+       BUILD-RUN-DATE-STAMP.
+           ACCEPT WS-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD
+           STRING WS-RUN-DATE-CC  '-'
+                  WS-RUN-DATE-MM  '-'
+                  WS-RUN-DATE-DD
+                  DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           END-STRING.
+
+       WRITE-RUN-LOG-RECORD.
+           MOVE WS-RUN-DATE-DISPLAY TO RL-RUN-DATE
+           MOVE WS-LOG-SECTION TO RL-SECTION
+           MOVE WS-LOG-DETAIL TO RL-DETAIL
+           WRITE RL-LOG-RECORD.
+
+       WRITE-PAYROLL-REPORT.
+           MOVE WS-NUM1 TO WS-RPT-HOURS
+           MOVE WS-NUM2 TO WS-RPT-RATE
+           MOVE WS-TOTAL TO WS-RPT-TOTAL
+           MOVE WS-RUN-DATE-DISPLAY TO WS-RPT-HDR-RUN-DATE
+           MOVE WS-RUN-DATE-DISPLAY TO WS-RPT-FTR-RUN-DATE
+           OPEN OUTPUT PRINT-LINE
+           IF NOT WS-PRINT-LINE-OK
+               DISPLAY 'ERROR OPENING PRINT-LINE, STATUS = '
+                   WS-PRINT-LINE-STATUS
+               STOP RUN
+           END-IF
+           WRITE PRINT-REC FROM WS-REPORT-HEADER
+               AFTER ADVANCING PAGE
+           WRITE PRINT-REC FROM WS-REPORT-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES
+           WRITE PRINT-REC FROM WS-REPORT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+           WRITE PRINT-REC FROM WS-REPORT-FOOTER
+               AFTER ADVANCING 2 LINES
+           CLOSE PRINT-LINE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-STUDENT-ID TO RC-LAST-STUDENT-ID
+           MOVE WS-RECORD-COUNT TO RC-RECORD-COUNT
+           OPEN OUTPUT RESTART-CONTROL
+           IF NOT WS-RESTART-CONTROL-OK
+               DISPLAY 'ERROR OPENING RESTART-CONTROL, STATUS = '
+                   WS-RESTART-CONTROL-STATUS
+               STOP RUN
+           END-IF
+           WRITE RC-CONTROL-RECORD
+           CLOSE RESTART-CONTROL.
+
+       SKIP-TO-RESTART-POINT.
+           OPEN INPUT RESTART-CONTROL
+           IF WS-RESTART-CONTROL-OK
+               READ RESTART-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RC-LAST-STUDENT-ID TO WS-LAST-CHECKPOINT-ID
+                       MOVE RC-RECORD-COUNT TO WS-RECORD-COUNT
+                       SET WS-CHECKPOINT-FOUND TO TRUE
+               END-READ
+               CLOSE RESTART-CONTROL
+           ELSE
+               DISPLAY 'NO PRIOR CHECKPOINT FOUND, STATUS = '
+                   WS-RESTART-CONTROL-STATUS ' - STARTING FROM RECORD 1'
+           END-IF
+
+           IF WS-CHECKPOINT-FOUND
+               PERFORM UNTIL WS-END-OF-STUDENT-TRANS
+                   READ STUDENT-TRANS
+                       AT END
+                           SET WS-END-OF-STUDENT-TRANS TO TRUE
+                       NOT AT END
+                           IF ST-STUDENT-ID = WS-LAST-CHECKPOINT-ID
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
