@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEVAL.
+      * Validates an 8-byte CCYYMMDD field passed in LS-DATE-INPUT,
+      * breaking it into year/month/day and checking month 01-12 and
+      * day-of-month (including leap year on the year) before setting
+      * LS-DATE-VALID.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATE-BREAKDOWN.
+           05 WS-YEAR PIC 9(4).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DATE PIC 9(2).
+
+       01 WS-LEAP-SWITCH PIC X VALUE 'N'.
+           88 WS-LEAP-YEAR VALUE 'Y'.
+
+       01 WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DAYS-IN-MONTH PIC 9(2) OCCURS 12 TIMES.
+
+       01 WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+
+       01 WS-MAX-DAY PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-DATE-INPUT PIC X(8).
+       01 LS-DATE-VALID PIC X.
+           88 LS-VALID VALUE 'Y'.
+           88 LS-INVALID VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-DATE-INPUT LS-DATE-VALID.
+       MAIN-PARA.
+           MOVE WS-DAYS-IN-MONTH-VALUES TO WS-DAYS-IN-MONTH-TABLE
+           SET LS-VALID TO TRUE
+           MOVE LS-DATE-INPUT TO WS-DATE-BREAKDOWN
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               SET LS-INVALID TO TRUE
+           ELSE
+               PERFORM CHECK-LEAP-YEAR
+               MOVE WS-DAYS-IN-MONTH (WS-MONTH) TO WS-MAX-DAY
+               IF WS-MONTH = 02 AND WS-LEAP-YEAR
+                   ADD 1 TO WS-MAX-DAY
+               END-IF
+               IF WS-DATE < 1 OR WS-DATE > WS-MAX-DAY
+                   SET LS-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SWITCH
+           IF FUNCTION MOD (WS-YEAR, 4) = 0
+               IF FUNCTION MOD (WS-YEAR, 100) NOT = 0
+                   SET WS-LEAP-YEAR TO TRUE
+               ELSE
+                   IF FUNCTION MOD (WS-YEAR, 400) = 0
+                       SET WS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
